@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  FXREC    -  FX-RATE-FILE RECORD LAYOUT                   *
+      *             DAILY EXCHANGE RATE TO NORWEGIAN KRONER, KEYED *
+      *             BY ISO CURRENCY CODE, SO A FOREIGN-CURRENCY    *
+      *             HOLDING CAN BE CONVERTED BEFORE THE REAL-     *
+      *             RETURN MATH RUNS.                             *
+      *-----------------------------------------------------------*
+       01  FX-RATE-RECORD.
+           05  FX-CURRENCY-KEY          PIC X(03).
+           05  FX-RATE-TO-KR            PIC 9(5)V9(4).
+           05  FILLER                   PIC X(20).
