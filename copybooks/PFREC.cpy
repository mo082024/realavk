@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  PFREC    -  PORTFOLIO-FILE RECORD LAYOUT                 *
+      *             ONE HOLDING (ACCOUNT) PER RECORD, READ BY     *
+      *             THE OVERNIGHT BATCH DRIVER.                   *
+      *-----------------------------------------------------------*
+       01  PORTFOLIO-RECORD.
+           05  PF-ACCOUNT-ID           PIC X(10).
+           05  PF-INV                  PIC 9(7)V99.
+           05  PF-AVK                  PIC S9(2)V99.
+           05  PF-INF                  PIC S9(2)V99.
+           05  PF-PERIOD-YM            PIC 9(06).
+           05  PF-CURRENCY-CODE        PIC X(03).
+           05  PF-SKATT                PIC S9(2)V99.
+           05  FILLER                  PIC X(07).
