@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  CPIREC   -  CPI-MASTER RECORD LAYOUT                     *
+      *             OFFICIAL PUBLISHED NORWEGIAN CPI (KONSUM-     *
+      *             PRISINDEKS) BY YEAR-MONTH, KEYED FOR RANDOM    *
+      *             LOOKUP SO THE INFLATION FIGURE DOES NOT HAVE   *
+      *             TO BE RE-TYPED EACH RUN.                       *
+      *-----------------------------------------------------------*
+       01  CPI-RECORD.
+           05  CPI-PERIOD-KEY           PIC 9(06).
+           05  CPI-INFLATION-RATE       PIC S9(2)V99.
+           05  FILLER                   PIC X(20).
