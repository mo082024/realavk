@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------*
+      *  AUDREC   -  AUDIT-FILE RECORD LAYOUT                     *
+      *             ONE ENTRY PER CALCULATION, APPENDED TO AN     *
+      *             AUDIT-ONLY LOG SO THE CLIENT CAN RECONCILE     *
+      *             EVERY RUN AGAINST WHAT WAS REPORTED. AUD-INV  *
+      *             IS THE KRONER AMOUNT USED IN THE CALCULATION; *
+      *             AUD-CURRENCY-CODE/AUD-ORIGINAL-INV KEEP THE   *
+      *             AMOUNT AND CURRENCY AS ACTUALLY KEYED IN FOR  *
+      *             FOREIGN-CURRENCY HOLDINGS.                   *
+      *-----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE                PIC 9(08).
+               10  AUD-TIME                PIC 9(08).
+           05  AUD-OPERATOR-ID             PIC X(08).
+           05  AUD-ACCOUNT-ID              PIC X(10).
+           05  AUD-INV                     PIC 9(7)V99.
+           05  AUD-AVK                     PIC S9(2)V99.
+           05  AUD-INF                     PIC S9(2)V99.
+           05  AUD-REA                     PIC S9(8)V99.
+           05  AUD-PRO                     PIC S9(3)V99.
+           05  AUD-CURRENCY-CODE           PIC X(03).
+           05  AUD-ORIGINAL-INV            PIC 9(7)V99.
+           05  FILLER                      PIC X(06).
