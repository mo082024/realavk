@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      *  GLXREC   -  GL-EXTRACT-FILE RECORD LAYOUT                *
+      *             FIXED-WIDTH FEED OF THE REAL-RETURN FIGURES    *
+      *             INTO THE GENERAL LEDGER IMPORT JOB, WRITTEN     *
+      *             ALONGSIDE THE ORDINARY PRINTED REPORT. GLX-SEQ-*
+      *             NUM IS THE PROJECTION YEAR NUMBER FOR A ROW     *
+      *             POSTED FROM PROJECTION MODE, OR ZERO FOR A      *
+      *             SINGLE-PERIOD HOLDING, SO ROWS FOR THE SAME     *
+      *             ACCOUNT ARE NOT INDISTINGUISHABLE ON THE FEED.  *
+      *-----------------------------------------------------------*
+       01  GL-EXTRACT-RECORD.
+           05  GLX-ACCOUNT-ID           PIC X(10).
+           05  GLX-REA                  PIC S9(8)V99.
+           05  GLX-PRO                  PIC S9(3)V99.
+           05  GLX-RUN-DATE             PIC 9(08).
+           05  GLX-SEQ-NUM              PIC 9(02).
+           05  FILLER                   PIC X(16).
