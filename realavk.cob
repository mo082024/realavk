@@ -1,27 +1,1032 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Realavkastning.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 inv PIC 9(7)V99.
-       01 avk PIC 99V99.
-       01 inf PIC 99V99.
-       01 rea PIC 9(7)V99.
-       01 pro PIC 99V99.
-       01 rea-edited PIC zzzzzz9.99.
-       01 pro-edited PIC z9.99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Hva er din investering?".
-           ACCEPT inv.
-           DISPLAY "Hva er din avkastning i prosent?".
-           ACCEPT avk.
-           DISPLAY "Hvor stor er inflasjonen (prosent)?".
-           ACCEPT inf.
-           COMPUTE rea = inv * (avk - inf) / 100.
-           MOVE rea TO rea-edited.
-           COMPUTE pro = avk - inf.
-           MOVE pro TO pro-edited.
-           DISPLAY "Realavkastning: " rea-edited"kr, "pro-edited"%".
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Realavkastning.
+000030 AUTHOR. T-AVDELINGEN PORTEFOLJESYSTEMER.
+000040 INSTALLATION. KAPITALFORVALTNING BATCH.
+000050 DATE-WRITTEN. 12-03-1994.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* ENDRINGSHISTORIKK
+000090*----------------------------------------------------------------
+000100* 12-03-94  OPR  OPPRINNELIG PROGRAM - ENKELT OPPSLAG MOT SKJERM.
+000110* 09-08-26  OPR  BATCHKJORING MOT PORTFOLIO-FILE LAGT TIL SLIK AT
+000120*                HELE PORTEFOLJEN KAN KJORES I EN JOBB I STEDET
+000130*                FOR EN POSISJON OM GANGEN PA SKJERM.
+000140* 09-08-26  OPR  SKRIVER RAPPORT TIL PRINT-FILE I STEDET FOR BARE
+000150*                DISPLAY, SA RESULTATET KAN ARKIVERES.
+000160* 09-08-26  OPR  SLAR OPP INFLASJON MOT CPI-MASTER PA PERIODE I
+000170*                STEDET FOR AT INFLASJONEN MA TASTES INN HVER
+000180*                GANG. MANUELL ACCEPT BRUKES KUN NAR PERIODEN
+000190*                IKKE FINNES PA MASTERFILEN.
+000200* 09-08-26  OPR  VALUTAKODE PLUS OPPSLAG MOT FX-RATE-FILE LAGT
+000210*                TIL SA UTENLANDSKE INVESTERINGER KONVERTERES
+000220*                TIL KR FOR COMPUTE REA KJORES.
+000230* 09-08-26  OPR  HVER BEREGNING LOGGES NA TIL AUDIT-FILE (TID,
+000240*                BRUKERID, INV, AVK, INF, REA, PRO) SLIK AT
+000250*                KUNDEN KAN AVSTEMME HVER KJORING.
+000260* 09-08-26  OPR  BATCHKJORINGEN CHECKPOINTER NA SISTE FERDIGE
+000270*                KONTONUMMER FOR HVERT INTERVALL, SA EN OMKJORING
+000280*                ETTER AVBRUDD KAN HOPPE OVER DET SOM ER GJORT.
+000290* 09-08-26  OPR  REALAVKASTNINGEN SKRIVES NA OGSA TIL GL-EXTRACT-
+000300*                FILE I FAST FORMAT FOR INNLESING I HOVEDBOKEN.
+000310* 09-08-26  OPR  SKATTESATS LAGT TIL SLIK AT RAPPORTEN VISER
+000320*                NOMINELL AVKASTNING, INFLASJONSTAP, SKATTE-
+000330*                EFFEKT OG REALAVKASTNING ETTER SKATT SOM FIRE
+000340*                EGNE TALL I STEDET FOR BARE EN REALAVKASTNING.
+000350* 09-08-26  OPR  REA/PRO FIKK TILBAKE FORTEGNET PA DE REDIGERTE
+000360*                FELTENE OG BLE UTVIDET FOR A TA HOYDE FOR AT
+000370*                AVK OG INF HVER KAN VERE +/-99,99. PROSJEKSJONS-
+000380*                MODUS VALIDERER NA inv/skatt/AR OG HVERT ARS
+000390*                AVKASTNING/INFLASJON PA SAMME MATE SOM DE ANDRE
+000400*                MODUSENE. CHECKPOINT SKRIVES BARE NAR EN POSISJON
+000410*                FAKTISK BLE BEHANDLET, IKKE NAR DEN BLE AVVIST.
+000420*                AUDIT-FILE TAR NA OGSA MED OPPRINNELIG VALUTA OG
+000430*                BELOP FOR UTENLANDSKE INVESTERINGER.
+000440* 09-08-26  OPR  NETTO REALAVKASTNING ETTER SKATT UTVIDET SAMME
+000450*                VEI SOM REA, OG SKATTELINJEN PA RAPPORTEN DELT I
+000460*                TO FOR A FA PLASS. PORTFOLIO-FILE KAN NA LESES I
+000470*                VILKARLIG REKKEFOLGE - OMKJORING HOPPER OVER ET
+000480*                ANTALL POSTER I STEDET FOR A SAMMENLIGNE KONTO-
+000490*                NUMMER. GL-EXTRACT-FILE HAR FATT ET ARSNUMMER SA
+000500*                PROSJEKSJONSPOSTER KAN SKILLES FRA HVERANDRE.
+000510*                ALLE FILAPNINGER SJEKKES NA MOT FILE STATUS.
+000520* 09-08-26  OPR  PROSJEKSJONSMODUS STOPPER NA PENT DERSOM SALDOEN
+000530*                VOKSER FORBI STORSTE TILLATTE BELOP, I STEDET
+000540*                FOR AT inv AVKUTTES STILLE. KUMULATIV REAL-
+000550*                AVKASTNING OG ARLIG SALDO PA RAPPORTEN UTVIDET
+000560*                MED ETT SIFFER. CHECKPOINTTELLEREN STOPPER NA
+000570*                VED FORSTE AVVISTE POST SOM IKKE ER PROVD PA
+000580*                NYTT DENNE KJORINGEN, SA DEN ALLTID BLIR PROVD
+000590*                PA NYTT VED NESTE OMKJORING. APNING AV
+000600*                CHECKPOINT-FILE FOR SKRIVING SJEKKES NA OGSA
+000610*                MOT FILE STATUS.
+000620*----------------------------------------------------------------
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT PORTFOLIO-FILE ASSIGN TO "PORTFOLIO"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-PORTFOLIO-STATUS.
+000690     SELECT PRINT-FILE ASSIGN TO "PRINTOUT"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-PRINT-STATUS.
+000720     SELECT CPI-MASTER ASSIGN TO "CPIMAST"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS RANDOM
+000750         RECORD KEY IS CPI-PERIOD-KEY
+000760         FILE STATUS IS WS-CPI-STATUS.
+000770     SELECT FX-RATE-FILE ASSIGN TO "FXRATE"
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS RANDOM
+000800         RECORD KEY IS FX-CURRENCY-KEY
+000810         FILE STATUS IS WS-FX-STATUS.
+000820     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUDIT-STATUS.
+000850     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-GLX-STATUS.
+000880     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000910
+000920 DATA DIVISION.
+000930 FILE SECTION.
+000940 FD  PORTFOLIO-FILE
+000950     LABEL RECORD IS STANDARD.
+000960     COPY PFREC.
+000970
+000980 FD  PRINT-FILE
+000990     LABEL RECORD IS STANDARD.
+001000 01  PRINT-RECORD                PIC X(80).
+001010
+001020 FD  CPI-MASTER
+001030     LABEL RECORD IS STANDARD.
+001040     COPY CPIREC.
+001050
+001060 FD  FX-RATE-FILE
+001070     LABEL RECORD IS STANDARD.
+001080     COPY FXREC.
+001090
+001100 FD  AUDIT-FILE
+001110     LABEL RECORD IS STANDARD.
+001120     COPY AUDREC.
+001130
+001140 FD  GL-EXTRACT-FILE
+001150     LABEL RECORD IS STANDARD.
+001160     COPY GLXREC.
+001170
+001180 FD  CHECKPOINT-FILE
+001190     LABEL RECORD IS STANDARD.
+001200     COPY CHKREC.
+001210
+001220 WORKING-STORAGE SECTION.
+001230 01  WS-MODE                     PIC X(01).
+001240     88  WS-BATCH-MODE                VALUE "B".
+001250     88  WS-INTERACTIVE-MODE          VALUE "I".
+001260     88  WS-PROJECTION-MODE           VALUE "P".
+001270
+001280 01  WS-SWITCHES.
+001290     05  WS-PORTFOLIO-EOF-SW     PIC X(01) VALUE "N".
+001300         88  WS-PORTFOLIO-EOF        VALUE "Y".
+001310     05  WS-VALID-SW             PIC X(01) VALUE "N".
+001320         88  WS-INPUT-VALID          VALUE "Y".
+001330     05  WS-CPI-FOUND-SW         PIC X(01) VALUE "N".
+001340         88  WS-CPI-FOUND            VALUE "Y".
+001350     05  WS-SAME-RATE-SW         PIC X(01) VALUE "N".
+001360         88  WS-SAME-RATE            VALUE "J".
+001370     05  WS-FX-FOUND-SW          PIC X(01) VALUE "N".
+001380         88  WS-FX-FOUND             VALUE "Y".
+001390     05  WS-RESTART-SW           PIC X(01) VALUE "N".
+001400         88  WS-RESTART-PENDING      VALUE "Y".
+001410     05  WS-BALANCE-OVERFLOW-SW   PIC X(01) VALUE "N".
+001420         88  WS-BALANCE-OVERFLOW     VALUE "Y".
+001430
+001440 01  WS-ERROR-MSG                PIC X(45).
+001450
+001460 01  inv PIC 9(7)V99.
+001470 01  avk PIC S9(2)V99.
+001480 01  inf PIC S9(2)V99.
+001490 01  rea PIC S9(8)V99.
+001500 01  pro PIC S9(3)V99.
+001510 01  rea-edited PIC -(7)9.99.
+001520 01  pro-edited PIC -(2)9.99.
+001530 01  skatt PIC S9(2)V99.
+001540
+001550 01  WS-ACCOUNT-ID               PIC X(10).
+001560 01  WS-OPERATOR-ID              PIC X(08).
+001570 01  WS-RUN-DATE                 PIC 9(08).
+001580 01  WS-RUN-DATE-EDITED          PIC 9999/99/99.
+001590 01  WS-PERIOD-YM                PIC 9(06).
+001600
+001610 01  WS-PROJECTION-YEARS         PIC 9(02).
+001620 01  WS-YEAR-IX                  PIC 9(02).
+001630 01  WS-YEAR-IX-EDITED           PIC Z9.
+001640
+001650 01  WS-YEAR-TABLE.
+001660     05  WS-YEAR-ENTRY           OCCURS 30 TIMES.
+001670         10  WS-YEAR-AVK             PIC S9(2)V99.
+001680         10  WS-YEAR-INF             PIC S9(2)V99.
+001690
+001700 01  WS-BALANCE                  PIC S9(9)V99.
+001710 01  WS-BALANCE-EDITED           PIC -(8)9.99.
+001720 01  WS-CUMULATIVE-REA           PIC S9(9)V99.
+001730 01  WS-CUMULATIVE-REA-EDITED    PIC -(8)9.99.
+001740 01  WS-MAX-PROJECTION-BALANCE   PIC 9(7)V99 VALUE 9999999.99.
+001750
+001760 01  WS-CURRENCY-CODE            PIC X(03) VALUE "KR ".
+001770 01  WS-FX-RATE                  PIC 9(5)V9(4) VALUE 1.0000.
+001780 01  WS-FX-RATE-EDITED           PIC 9(5).9(4).
+001790 01  WS-ORIGINAL-INV             PIC 9(7)V99.
+001800 01  WS-ORIGINAL-INV-EDITED     PIC Z(6)9.99.
+001810
+001820 01  WS-AUDIT-TIME                PIC 9(08).
+001830
+001840 01  WS-CHECKPOINT-STATUS         PIC X(02).
+001850 01  WS-PORTFOLIO-STATUS          PIC X(02).
+001860 01  WS-PRINT-STATUS              PIC X(02).
+001870 01  WS-CPI-STATUS                PIC X(02).
+001880 01  WS-FX-STATUS                 PIC X(02).
+001890 01  WS-AUDIT-STATUS              PIC X(02).
+001900 01  WS-GLX-STATUS                PIC X(02).
+001910 01  WS-RESTART-ACCOUNT-ID        PIC X(10).
+001920 01  WS-RESTART-RECORD-COUNT      PIC 9(08) VALUE ZERO.
+001930 01  WS-RECORDS-READ              PIC 9(08) COMP VALUE ZERO.
+001940 01  WS-FIRST-REJECT-COUNT        PIC 9(08) COMP VALUE ZERO.
+001950 01  WS-CHECKPOINT-COUNT          PIC 9(04) VALUE ZERO.
+001960 01  WS-CHECKPOINT-INTERVAL       PIC 9(04) VALUE 10.
+001970 01  WS-GL-SEQ-NUM                PIC 9(02) VALUE ZERO.
+001980
+001990 01  WS-NOMINAL-RETURN            PIC S9(7)V99.
+002000 01  WS-NOMINAL-RETURN-EDITED     PIC -(6)9.99.
+002010 01  WS-INFLATION-DRAG            PIC S9(7)V99.
+002020 01  WS-INFLATION-DRAG-EDITED     PIC -(6)9.99.
+002030 01  WS-TAX-EFFECT                PIC S9(7)V99.
+002040 01  WS-TAX-EFFECT-EDITED         PIC -(6)9.99.
+002050 01  WS-NET-REAL-RETURN           PIC S9(8)V99.
+002060 01  WS-NET-REAL-RETURN-EDITED    PIC -(7)9.99.
+002070
+002080 PROCEDURE DIVISION.
+002090 0000-MAINLINE.
+002100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002110     EVALUATE TRUE
+002120         WHEN WS-BATCH-MODE
+002130             PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+002140         WHEN WS-PROJECTION-MODE
+002150             PERFORM 3500-PROJECTION-MODE THRU 3500-EXIT
+002160         WHEN OTHER
+002170             PERFORM 2000-PROCESS-INTERACTIVE THRU 2000-EXIT
+002180     END-EVALUATE.
+002190     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002200
+002210*----------------------------------------------------------------
+002220* 1000-INITIALIZE - FIND OUT WHICH MODE TO RUN IN.
+002230*----------------------------------------------------------------
+002240 1000-INITIALIZE.
+002250     DISPLAY "Kjoremodus - I=Interaktiv,B=Batchfil,P=Projeksjon?".
+002260     ACCEPT WS-MODE.
+002270     DISPLAY "Skriv inn ditt brukerid?".
+002280     ACCEPT WS-OPERATOR-ID.
+002290     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002300     MOVE WS-RUN-DATE TO WS-RUN-DATE-EDITED.
+002310     OPEN OUTPUT PRINT-FILE.
+002320     IF WS-PRINT-STATUS NOT = "00"
+002330         MOVE "KUNNE IKKE APNE PRINT-FILE" TO WS-ERROR-MSG
+002340         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+002350     END-IF.
+002360     OPEN INPUT CPI-MASTER.
+002370     IF WS-CPI-STATUS NOT = "00"
+002380         MOVE "KUNNE IKKE APNE CPI-MASTER" TO WS-ERROR-MSG
+002390         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+002400     END-IF.
+002410     OPEN INPUT FX-RATE-FILE.
+002420     IF WS-FX-STATUS NOT = "00"
+002430         MOVE "KUNNE IKKE APNE FX-RATE-FILE" TO WS-ERROR-MSG
+002440         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+002450     END-IF.
+002460     OPEN EXTEND AUDIT-FILE.
+002470     IF WS-AUDIT-STATUS NOT = "00"
+002480         MOVE "KUNNE IKKE APNE AUDIT-FILE" TO WS-ERROR-MSG
+002490         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+002500     END-IF.
+002510     OPEN OUTPUT GL-EXTRACT-FILE.
+002520     IF WS-GLX-STATUS NOT = "00"
+002530         MOVE "KUNNE IKKE APNE GL-EXTRACT-FILE" TO WS-ERROR-MSG
+002540         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+002550     END-IF.
+002560     PERFORM 6000-WRITE-REPORT-HEADER THRU 6000-EXIT.
+002570 1000-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------------
+002610* 2000-PROCESS-INTERACTIVE - ORIGINAL SINGLE-POSITION ENTRY.
+002620*----------------------------------------------------------------
+002630 2000-PROCESS-INTERACTIVE.
+002640     DISPLAY "Hva er kontonummeret?".
+002650     ACCEPT WS-ACCOUNT-ID.
+002660     DISPLAY "Hvilken periode gjelder investeringen (AAAAMM)?".
+002670     ACCEPT WS-PERIOD-YM.
+002680     MOVE "N" TO WS-VALID-SW.
+002690     PERFORM 2100-ACCEPT-AND-VALIDATE THRU 2100-EXIT
+002700         UNTIL WS-INPUT-VALID.
+002710     PERFORM 3000-COMPUTE-REAL-RETURN THRU 3000-EXIT.
+002720     PERFORM 3900-COMPUTE-TAX-BREAKDOWN THRU 3900-EXIT.
+002730     DISPLAY "Realavkastning: " rea-edited "kr, " pro-edited "%".
+002740     PERFORM 6100-WRITE-REPORT-DETAIL THRU 6100-EXIT.
+002750     MOVE ZERO TO WS-GL-SEQ-NUM.
+002760     PERFORM 6500-WRITE-GL-EXTRACT THRU 6500-EXIT.
+002770     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+002780 2000-EXIT.
+002790     EXIT.
+002800
+002810*----------------------------------------------------------------
+002820* 2100-ACCEPT-AND-VALIDATE - PROMPT FOR ONE POSITION AND REJECT
+002830*                           IT WITH AN ERROR MESSAGE INSTEAD OF
+002840*                           LETTING A BAD VALUE REACH COMPUTE.
+002850*----------------------------------------------------------------
+002860 2100-ACCEPT-AND-VALIDATE.
+002870     DISPLAY "Hvilken valutakode (KR for norske kroner)?".
+002880     ACCEPT WS-CURRENCY-CODE.
+002890     DISPLAY "Hva er din investering?".
+002900     ACCEPT inv.
+002910     PERFORM 5500-LOOKUP-FX-RATE THRU 5500-EXIT.
+002920     IF NOT WS-FX-FOUND
+002930         MOVE "N" TO WS-VALID-SW
+002940         MOVE "UGYLDIG VALUTAKODE - FINNES IKKE PA FX-RATE-FILE"
+002950             TO WS-ERROR-MSG
+002960     ELSE
+002970         PERFORM 5600-CONVERT-TO-KR THRU 5600-EXIT
+002980         DISPLAY "Hva er din avkastning i prosent?"
+002990         ACCEPT avk
+003000         PERFORM 5000-LOOKUP-CPI THRU 5000-EXIT
+003010         IF NOT WS-CPI-FOUND
+003020             DISPLAY "Hvor stor er inflasjonen (prosent)?"
+003030             ACCEPT inf
+003040         END-IF
+003050         DISPLAY "Hvilken skattesats gjelder (prosent)?"
+003060         ACCEPT skatt
+003070         PERFORM 4000-VALIDATE-INPUT THRU 4000-EXIT
+003080     END-IF.
+003090     IF NOT WS-INPUT-VALID
+003100         DISPLAY "FEIL: " WS-ERROR-MSG
+003110         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+003120     END-IF.
+003130 2100-EXIT.
+003140     EXIT.
+003150
+003160*----------------------------------------------------------------
+003170* 2500-PROCESS-BATCH - READ ONE HOLDING PER RECORD FROM THE
+003180*                     PORTFOLIO-FILE AND RUN THE SAME COMPUTE
+003190*                     LOGIC ON EACH ONE, IN ONE SUBMITTED JOB. A
+003200*                     RESTART PICKS UP PAST THE LAST ACCOUNT ID
+003210*                     CHECKPOINTED BY A PRIOR, INTERRUPTED RUN.
+003220*----------------------------------------------------------------
+003230 2500-PROCESS-BATCH.
+003240     OPEN INPUT PORTFOLIO-FILE.
+003250     IF WS-PORTFOLIO-STATUS NOT = "00"
+003260         MOVE "KUNNE IKKE APNE PORTFOLIO-FILE" TO WS-ERROR-MSG
+003270         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+003280     END-IF.
+003290     PERFORM 2450-CHECK-FOR-RESTART THRU 2450-EXIT.
+003300     PERFORM 2600-READ-PORTFOLIO THRU 2600-EXIT.
+003310     PERFORM 2700-PROCESS-ONE-HOLDING THRU 2700-EXIT
+003320         UNTIL WS-PORTFOLIO-EOF.
+003330     CLOSE PORTFOLIO-FILE.
+003340     OPEN OUTPUT CHECKPOINT-FILE.
+003350     IF WS-CHECKPOINT-STATUS NOT = "00"
+003360         MOVE "KUNNE IKKE APNE CHECKPOINT-FILE" TO WS-ERROR-MSG
+003370         PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+003380     END-IF.
+003390     MOVE SPACES TO CHK-LAST-ACCOUNT-ID.
+003400     MOVE ZERO TO CHK-RECORD-COUNT.
+003410     WRITE CHECKPOINT-RECORD.
+003420     CLOSE CHECKPOINT-FILE.
+003430 2500-EXIT.
+003440     EXIT.
+003450
+003460*----------------------------------------------------------------
+003470* 2450-CHECK-FOR-RESTART - IF A CHECKPOINT FILE WAS LEFT BY A
+003480*                  PRIOR RUN THAT DID NOT FINISH, REMEMBER HOW
+003490*                  MANY PORTFOLIO-FILE RECORDS IT HAD ALREADY
+003500*                  READ SO 2700 CAN SKIP PAST THEM BY POSITION.
+003510*                  A POSITION COUNT IS USED INSTEAD OF COMPARING
+003520*                  ACCOUNT ID VALUES SO NO SORT ORDER NEEDS TO BE
+003530*                  ASSUMED OF PORTFOLIO-FILE. NO CHECKPOINT FILE
+003540*                  MEANS AN ORDINARY RUN FROM THE TOP.
+003550*----------------------------------------------------------------
+003560 2450-CHECK-FOR-RESTART.
+003570     OPEN INPUT CHECKPOINT-FILE.
+003580     IF WS-CHECKPOINT-STATUS = "00"
+003590         READ CHECKPOINT-FILE
+003600             AT END
+003610                 CONTINUE
+003620         END-READ
+003630         IF WS-CHECKPOINT-STATUS = "00"
+003640             MOVE CHK-LAST-ACCOUNT-ID TO WS-RESTART-ACCOUNT-ID
+003650             MOVE CHK-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+003660             MOVE "Y" TO WS-RESTART-SW
+003670             DISPLAY "OMKJORING - HOPPER OVER "
+003680                 WS-RESTART-RECORD-COUNT
+003690                 " POSTER, SISTE FERDIGE: " WS-RESTART-ACCOUNT-ID
+003700         END-IF
+003710         CLOSE CHECKPOINT-FILE
+003720     END-IF.
+003730 2450-EXIT.
+003740     EXIT.
+003750
+003760 2600-READ-PORTFOLIO.
+003770     READ PORTFOLIO-FILE
+003780         AT END
+003790             SET WS-PORTFOLIO-EOF TO TRUE
+003800     END-READ.
+003810     IF NOT WS-PORTFOLIO-EOF
+003820         ADD 1 TO WS-RECORDS-READ
+003830     END-IF.
+003840 2600-EXIT.
+003850     EXIT.
+003860
+003870 2700-PROCESS-ONE-HOLDING.
+003880     MOVE PF-ACCOUNT-ID TO WS-ACCOUNT-ID.
+003890     IF WS-RESTART-PENDING AND WS-RECORDS-READ NOT GREATER
+003900             THAN WS-RESTART-RECORD-COUNT
+003910         PERFORM 2600-READ-PORTFOLIO THRU 2600-EXIT
+003920     ELSE
+003930         MOVE "N" TO WS-RESTART-SW
+003940         PERFORM 2710-COMPUTE-AND-REPORT-HOLDING THRU 2710-EXIT
+003950     END-IF.
+003960 2700-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------
+004000* 2710-COMPUTE-AND-REPORT-HOLDING - CONVERT, VALIDATE, COMPUTE AND
+004010*                  REPORT ONE HOLDING. THE ACCOUNT ID IS ONLY
+004020*                  CHECKPOINTED WHEN THE HOLDING WAS ACTUALLY
+004030*                  PROCESSED, SO A REJECTED RECORD IS RETRIED ON
+004040*                  THE NEXT RESTART RATHER THAN SKIPPED.
+004050*----------------------------------------------------------------
+004060 2710-COMPUTE-AND-REPORT-HOLDING.
+004070     MOVE PF-CURRENCY-CODE TO WS-CURRENCY-CODE.
+004080     MOVE PF-INV TO inv.
+004090     MOVE PF-AVK TO avk.
+004100     MOVE PF-SKATT TO skatt.
+004110     MOVE PF-PERIOD-YM TO WS-PERIOD-YM.
+004120     PERFORM 5000-LOOKUP-CPI THRU 5000-EXIT.
+004130     IF NOT WS-CPI-FOUND
+004140         MOVE PF-INF TO inf
+004150     END-IF.
+004160     PERFORM 5500-LOOKUP-FX-RATE THRU 5500-EXIT.
+004170     IF WS-FX-FOUND
+004180         PERFORM 5600-CONVERT-TO-KR THRU 5600-EXIT
+004190         PERFORM 4000-VALIDATE-INPUT THRU 4000-EXIT
+004200     ELSE
+004210         MOVE "N" TO WS-VALID-SW
+004220         MOVE "UGYLDIG VALUTAKODE - FINNES IKKE PA FX-RATE-FILE"
+004230             TO WS-ERROR-MSG
+004240     END-IF.
+004250     IF WS-INPUT-VALID
+004260         PERFORM 3000-COMPUTE-REAL-RETURN THRU 3000-EXIT
+004270         PERFORM 3900-COMPUTE-TAX-BREAKDOWN THRU 3900-EXIT
+004280         DISPLAY PF-ACCOUNT-ID " Realavkastning: " rea-edited
+004290             "kr, " pro-edited "%"
+004300         PERFORM 6100-WRITE-REPORT-DETAIL THRU 6100-EXIT
+004310         MOVE ZERO TO WS-GL-SEQ-NUM
+004320         PERFORM 6500-WRITE-GL-EXTRACT THRU 6500-EXIT
+004330         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004340         PERFORM 2650-WRITE-CHECKPOINT THRU 2650-EXIT
+004350     ELSE
+004360         DISPLAY PF-ACCOUNT-ID " AVVIST: " WS-ERROR-MSG
+004370         PERFORM 6200-WRITE-REPORT-ERROR THRU 6200-EXIT
+004380         IF WS-FIRST-REJECT-COUNT = ZERO
+004390             MOVE WS-RECORDS-READ TO WS-FIRST-REJECT-COUNT
+004400         END-IF
+004410     END-IF.
+004420     PERFORM 2600-READ-PORTFOLIO THRU 2600-EXIT.
+004430 2710-EXIT.
+004440     EXIT.
+004450
+004460*----------------------------------------------------------------
+004470* 2650-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+004480*                  REWRITE THE CHECKPOINT FILE WITH THE ACCOUNT ID
+004490*                  LAST COMPLETED, FOR THE OPERATOR'S BENEFIT, AND
+004500*                  A RECORD COUNT A RESTART CAN SAFELY SKIP PAST.
+004510*                  THAT COUNT STOPS AT THE EARLIEST AVVIST RECORD
+004520*                  NOT YET RETRIED THIS RUN, RATHER THAN AT
+004530*                  WS-RECORDS-READ, SO A REJECT IS NOT SKIPPED ON
+004540*                  RESTART JUST BECAUSE LATER RECORDS IN THE SAME
+004550*                  INTERVAL SUCCEEDED.
+004560*----------------------------------------------------------------
+004570 2650-WRITE-CHECKPOINT.
+004580     ADD 1 TO WS-CHECKPOINT-COUNT.
+004590     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+004600         OPEN OUTPUT CHECKPOINT-FILE
+004610         IF WS-CHECKPOINT-STATUS NOT = "00"
+004620             MOVE "KUNNE IKKE APNE CHECKPOINT-FILE" TO
+004630                 WS-ERROR-MSG
+004640             PERFORM 9990-ABORT-ON-OPEN-ERROR THRU 9990-EXIT
+004650         END-IF
+004660         MOVE WS-ACCOUNT-ID TO CHK-LAST-ACCOUNT-ID
+004670         IF WS-FIRST-REJECT-COUNT > ZERO
+004680             COMPUTE CHK-RECORD-COUNT = WS-FIRST-REJECT-COUNT - 1
+004690         ELSE
+004700             MOVE WS-RECORDS-READ TO CHK-RECORD-COUNT
+004710         END-IF
+004720         WRITE CHECKPOINT-RECORD
+004730         CLOSE CHECKPOINT-FILE
+004740         MOVE ZERO TO WS-CHECKPOINT-COUNT
+004750     END-IF.
+004760 2650-EXIT.
+004770     EXIT.
+004780
+004790*----------------------------------------------------------------
+004800* 3000-COMPUTE-REAL-RETURN - SHARED REAL-RETURN ARITHMETIC.
+004810*----------------------------------------------------------------
+004820 3000-COMPUTE-REAL-RETURN.
+004830     COMPUTE rea = inv * (avk - inf) / 100.
+004840     MOVE rea TO rea-edited.
+004850     COMPUTE pro = avk - inf.
+004860     MOVE pro TO pro-edited.
+004870 3000-EXIT.
+004880     EXIT.
+004890
+004900*----------------------------------------------------------------
+004910* 3900-COMPUTE-TAX-BREAKDOWN - BREAKS THE REAL RETURN OUT INTO THE
+004920*                  FOUR FIGURES THE SKATTEOPPGJOR NEEDS: NOMINELL
+004930*                  AVKASTNING, INFLASJONSTAP, SKATTEEFFEKT (NORGE
+004940*                  BESKATTER DEN NOMINELLE GEVINSTEN, IKKE DEN
+004950*                  REELLE), OG REALAVKASTNING ETTER SKATT.
+004960*                  INFLASJONSTAPET REGNES SOM NOMINELL AVKASTNING
+004970*                  MINUS REA, SLIK AT DE TO TALLENE ALLTID STEMMER
+004980*                  MOT REALAVKASTNINGEN SOM ALLEREDE ER SKREVET.
+004990*----------------------------------------------------------------
+005000 3900-COMPUTE-TAX-BREAKDOWN.
+005010     COMPUTE WS-NOMINAL-RETURN = inv * avk / 100.
+005020     MOVE WS-NOMINAL-RETURN TO WS-NOMINAL-RETURN-EDITED.
+005030     COMPUTE WS-INFLATION-DRAG = WS-NOMINAL-RETURN - rea.
+005040     MOVE WS-INFLATION-DRAG TO WS-INFLATION-DRAG-EDITED.
+005050     COMPUTE WS-TAX-EFFECT ROUNDED =
+005060         WS-NOMINAL-RETURN * skatt / 100.
+005070     MOVE WS-TAX-EFFECT TO WS-TAX-EFFECT-EDITED.
+005080     COMPUTE WS-NET-REAL-RETURN =
+005090         WS-NOMINAL-RETURN - WS-INFLATION-DRAG - WS-TAX-EFFECT.
+005100     MOVE WS-NET-REAL-RETURN TO WS-NET-REAL-RETURN-EDITED.
+005110 3900-EXIT.
+005120     EXIT.
+005130
+005140
+005150*----------------------------------------------------------------
+005160* 3500-PROJECTION-MODE - MULTI-YEAR COMPOUNDING PROJECTION.
+005170*                       BUILDS A YEAR-BY-YEAR TABLE OF REA/PRO
+005180*                       ON AN EVOLVING BALANCE INSTEAD OF ONE
+005190*                       SINGLE-PERIOD RUN REPEATED BY HAND.
+005200*----------------------------------------------------------------
+005210 3500-PROJECTION-MODE.
+005220     DISPLAY "Hva er kontonummeret?".
+005230     ACCEPT WS-ACCOUNT-ID.
+005240     MOVE "N" TO WS-VALID-SW.
+005250     PERFORM 3501-ACCEPT-PROJECTION-INV THRU 3501-EXIT
+005260         UNTIL WS-INPUT-VALID.
+005270     MOVE "N" TO WS-VALID-SW.
+005280     PERFORM 3502-ACCEPT-PROJECTION-SKATT THRU 3502-EXIT
+005290         UNTIL WS-INPUT-VALID.
+005300     MOVE "N" TO WS-VALID-SW.
+005310     PERFORM 3503-ACCEPT-PROJECTION-YEARS THRU 3503-EXIT
+005320         UNTIL WS-INPUT-VALID.
+005330     DISPLAY "Samme avkastning og inflasjon hvert ar? (J/N)".
+005340     ACCEPT WS-SAME-RATE-SW.
+005350     IF WS-SAME-RATE
+005360         PERFORM 3510-ACCEPT-FLAT-RATE THRU 3510-EXIT
+005370     ELSE
+005380         PERFORM 3520-ACCEPT-YEAR-RATE THRU 3520-EXIT
+005390             VARYING WS-YEAR-IX FROM 1 BY 1
+005400             UNTIL WS-YEAR-IX > WS-PROJECTION-YEARS
+005410     END-IF.
+005420     MOVE inv TO WS-BALANCE.
+005430     MOVE ZERO TO WS-CUMULATIVE-REA.
+005440     MOVE "N" TO WS-BALANCE-OVERFLOW-SW.
+005450     PERFORM 3700-COMPUTE-PROJECTION-YEAR THRU 3700-EXIT
+005460         VARYING WS-YEAR-IX FROM 1 BY 1
+005470         UNTIL WS-YEAR-IX > WS-PROJECTION-YEARS
+005480             OR WS-BALANCE-OVERFLOW.
+005490     MOVE WS-CUMULATIVE-REA TO WS-CUMULATIVE-REA-EDITED.
+005500     DISPLAY "Kumulativ realavkastning: " WS-CUMULATIVE-REA-EDITED
+005510         "kr".
+005520     PERFORM 3800-WRITE-PROJECTION-SUMMARY THRU 3800-EXIT.
+005530 3500-EXIT.
+005540     EXIT.
+005550
+005560*----------------------------------------------------------------
+005570* 3501/3502/3503 - ACCEPT AND VALIDATE THE THREE VALUES NEEDED
+005580*                 BEFORE THE YEAR-BY-YEAR TABLE CAN BE BUILT, THE
+005590*                 SAME WAY 2100-ACCEPT-AND-VALIDATE DOES FOR A
+005600*                 SINGLE INTERACTIVE POSITION.
+005610*----------------------------------------------------------------
+005620 3501-ACCEPT-PROJECTION-INV.
+005630     DISPLAY "Hva er din investering?".
+005640     ACCEPT inv.
+005650     MOVE "Y" TO WS-VALID-SW.
+005660     PERFORM 4100-VALIDATE-INV THRU 4100-EXIT.
+005670     IF NOT WS-INPUT-VALID
+005680         DISPLAY "FEIL: " WS-ERROR-MSG
+005690         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+005700     END-IF.
+005710 3501-EXIT.
+005720     EXIT.
+005730
+005740 3502-ACCEPT-PROJECTION-SKATT.
+005750     DISPLAY "Hvilken skattesats (prosent), samme hvert ar?".
+005760     ACCEPT skatt.
+005770     MOVE "Y" TO WS-VALID-SW.
+005780     PERFORM 4400-VALIDATE-SKATT THRU 4400-EXIT.
+005790     IF NOT WS-INPUT-VALID
+005800         DISPLAY "FEIL: " WS-ERROR-MSG
+005810         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+005820     END-IF.
+005830 3502-EXIT.
+005840     EXIT.
+005850
+005860 3503-ACCEPT-PROJECTION-YEARS.
+005870     DISPLAY "Hvor mange ar skal investeringen vare?".
+005880     ACCEPT WS-PROJECTION-YEARS.
+005890     MOVE "Y" TO WS-VALID-SW.
+005900     PERFORM 4500-VALIDATE-YEARS THRU 4500-EXIT.
+005910     IF NOT WS-INPUT-VALID
+005920         DISPLAY "FEIL: " WS-ERROR-MSG
+005930         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+005940     END-IF.
+005950 3503-EXIT.
+005960     EXIT.
+005970
+005980*----------------------------------------------------------------
+005990* 3510-ACCEPT-FLAT-RATE - ONE AVKASTNING/INFLASJON PAIR APPLIED TO
+006000*                        EVERY YEAR OF THE PROJECTION.
+006010*----------------------------------------------------------------
+006020 3510-ACCEPT-FLAT-RATE.
+006030     MOVE "N" TO WS-VALID-SW.
+006040     PERFORM 3511-ACCEPT-FLAT-AVK THRU 3511-EXIT
+006050         UNTIL WS-INPUT-VALID.
+006060     MOVE "N" TO WS-VALID-SW.
+006070     PERFORM 3512-ACCEPT-FLAT-INF THRU 3512-EXIT
+006080         UNTIL WS-INPUT-VALID.
+006090     PERFORM 3530-FILL-YEAR-TABLE THRU 3530-EXIT
+006100         VARYING WS-YEAR-IX FROM 1 BY 1
+006110         UNTIL WS-YEAR-IX > WS-PROJECTION-YEARS.
+006120 3510-EXIT.
+006130     EXIT.
+006140
+006150 3511-ACCEPT-FLAT-AVK.
+006160     DISPLAY "Avkastning i prosent, samme hvert ar?".
+006170     ACCEPT avk.
+006180     MOVE "Y" TO WS-VALID-SW.
+006190     PERFORM 4200-VALIDATE-AVK THRU 4200-EXIT.
+006200     IF NOT WS-INPUT-VALID
+006210         DISPLAY "FEIL: " WS-ERROR-MSG
+006220         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+006230     END-IF.
+006240 3511-EXIT.
+006250     EXIT.
+006260
+006270 3512-ACCEPT-FLAT-INF.
+006280     DISPLAY "Inflasjon i prosent, samme hvert ar?".
+006290     ACCEPT inf.
+006300     MOVE "Y" TO WS-VALID-SW.
+006310     PERFORM 4300-VALIDATE-INF THRU 4300-EXIT.
+006320     IF NOT WS-INPUT-VALID
+006330         DISPLAY "FEIL: " WS-ERROR-MSG
+006340         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+006350     END-IF.
+006360 3512-EXIT.
+006370     EXIT.
+006380
+006390*----------------------------------------------------------------
+006400* 3520-ACCEPT-YEAR-RATE - ONE YEAR'S AVKASTNING/INFLASJON PAIR,
+006410*                        PERFORMED ONCE PER YEAR BY 3500'S VARYING
+006420*----------------------------------------------------------------
+006430 3520-ACCEPT-YEAR-RATE.
+006440     MOVE WS-YEAR-IX TO WS-YEAR-IX-EDITED.
+006450     MOVE "N" TO WS-VALID-SW.
+006460     PERFORM 3521-ACCEPT-YEAR-AVK THRU 3521-EXIT
+006470         UNTIL WS-INPUT-VALID.
+006480     MOVE "N" TO WS-VALID-SW.
+006490     PERFORM 3522-ACCEPT-YEAR-INF THRU 3522-EXIT
+006500         UNTIL WS-INPUT-VALID.
+006510     MOVE avk TO WS-YEAR-AVK (WS-YEAR-IX).
+006520     MOVE inf TO WS-YEAR-INF (WS-YEAR-IX).
+006530 3520-EXIT.
+006540     EXIT.
+006550
+006560 3521-ACCEPT-YEAR-AVK.
+006570     DISPLAY "Ar " WS-YEAR-IX-EDITED " - avkastning i prosent?".
+006580     ACCEPT avk.
+006590     MOVE "Y" TO WS-VALID-SW.
+006600     PERFORM 4200-VALIDATE-AVK THRU 4200-EXIT.
+006610     IF NOT WS-INPUT-VALID
+006620         DISPLAY "FEIL: " WS-ERROR-MSG
+006630         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+006640     END-IF.
+006650 3521-EXIT.
+006660     EXIT.
+006670
+006680 3522-ACCEPT-YEAR-INF.
+006690     DISPLAY "Ar " WS-YEAR-IX-EDITED " - inflasjon i prosent?".
+006700     ACCEPT inf.
+006710     MOVE "Y" TO WS-VALID-SW.
+006720     PERFORM 4300-VALIDATE-INF THRU 4300-EXIT.
+006730     IF NOT WS-INPUT-VALID
+006740         DISPLAY "FEIL: " WS-ERROR-MSG
+006750         DISPLAY "VENNLIGST SKRIV INN PA NYTT."
+006760     END-IF.
+006770 3522-EXIT.
+006780     EXIT.
+006790
+006800 3530-FILL-YEAR-TABLE.
+006810     MOVE avk TO WS-YEAR-AVK (WS-YEAR-IX).
+006820     MOVE inf TO WS-YEAR-INF (WS-YEAR-IX).
+006830 3530-EXIT.
+006840     EXIT.
+006850
+006860*----------------------------------------------------------------
+006870* 3700-COMPUTE-PROJECTION-YEAR - ONE YEAR'S ROW OF THE TABLE,
+006880*                REUSING 3000-COMPUTE-REAL-RETURN ON THE BALANCE
+006890*                BROUGHT FORWARD. SALDOEN KAN IKKE GA INN I inv
+006900*                OM DEN HAR VOKST FORBI inv SIN BREDDE - PRO-
+006910*                SJEKSJONEN STOPPES DA I STEDET FOR AT FIGURENE
+006920*                FOR DETTE OG SENERE AR BLIR BEREGNET PA EN
+006930*                AVKUTTET SUM.
+006940*----------------------------------------------------------------
+006950 3700-COMPUTE-PROJECTION-YEAR.
+006960     MOVE WS-YEAR-AVK (WS-YEAR-IX) TO avk.
+006970     MOVE WS-YEAR-INF (WS-YEAR-IX) TO inf.
+006980     IF WS-BALANCE > WS-MAX-PROJECTION-BALANCE
+006990         MOVE WS-YEAR-IX TO WS-YEAR-IX-EDITED
+007000         DISPLAY "PROSJEKSJON AVBRUTT FRA AR " WS-YEAR-IX-EDITED
+007010             " - SALDOEN OVERSKRIDER STORSTE TILLATTE BELOP"
+007020         MOVE "Y" TO WS-BALANCE-OVERFLOW-SW
+007030     ELSE
+007040         MOVE WS-BALANCE TO inv
+007050         MOVE inv TO WS-ORIGINAL-INV
+007060         PERFORM 3000-COMPUTE-REAL-RETURN THRU 3000-EXIT
+007070         PERFORM 3900-COMPUTE-TAX-BREAKDOWN THRU 3900-EXIT
+007080         ADD rea TO WS-CUMULATIVE-REA
+007090         PERFORM 3710-WRITE-PROJECTION-ROW THRU 3710-EXIT
+007100         MOVE WS-YEAR-IX TO WS-GL-SEQ-NUM
+007110         PERFORM 6500-WRITE-GL-EXTRACT THRU 6500-EXIT
+007120         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+007130         COMPUTE WS-BALANCE =
+007140             WS-BALANCE + (WS-BALANCE * avk / 100)
+007150     END-IF.
+007160 3700-EXIT.
+007170     EXIT.
+007180
+007190 3710-WRITE-PROJECTION-ROW.
+007200     MOVE WS-BALANCE TO WS-BALANCE-EDITED.
+007210     MOVE WS-YEAR-IX TO WS-YEAR-IX-EDITED.
+007220     MOVE SPACES TO PRINT-RECORD.
+007230     STRING "AR " WS-YEAR-IX-EDITED "  SALDO IB: "
+007240         WS-BALANCE-EDITED "KR  REA: " rea-edited
+007250         "KR  PRO: " pro-edited "%"
+007260         DELIMITED BY SIZE INTO PRINT-RECORD.
+007270     WRITE PRINT-RECORD.
+007280     MOVE SPACES TO PRINT-RECORD.
+007290     STRING "     NOMINELL: " WS-NOMINAL-RETURN-EDITED "KR"
+007300         "  INFLASJONSTAP: " WS-INFLATION-DRAG-EDITED "KR"
+007310         DELIMITED BY SIZE INTO PRINT-RECORD.
+007320     WRITE PRINT-RECORD.
+007330     MOVE SPACES TO PRINT-RECORD.
+007340     STRING "     SKATT: " WS-TAX-EFFECT-EDITED "KR"
+007350         "  NETTO REALAVKASTNING: " WS-NET-REAL-RETURN-EDITED "KR"
+007360         DELIMITED BY SIZE INTO PRINT-RECORD.
+007370     WRITE PRINT-RECORD.
+007380 3710-EXIT.
+007390     EXIT.
+007400
+007410 3800-WRITE-PROJECTION-SUMMARY.
+007420     MOVE SPACES TO PRINT-RECORD.
+007430     STRING WS-ACCOUNT-ID "  KUMULATIV REALAVKASTNING: "
+007440         WS-CUMULATIVE-REA-EDITED "KR"
+007450         DELIMITED BY SIZE INTO PRINT-RECORD.
+007460     WRITE PRINT-RECORD.
+007470 3800-EXIT.
+007480     EXIT.
+007490
+007500*----------------------------------------------------------------
+007510* 5000-LOOKUP-CPI - LOOK UP THE OFFICIAL INFLATION RATE FOR
+007520*                  WS-PERIOD-YM ON CPI-MASTER. LEAVES inf
+007530*                  UNCHANGED AND WS-CPI-FOUND-SW "N" WHEN THE
+007540*                  PERIOD IS NOT ON FILE, SO THE CALLER CAN FALL
+007550*                  BACK TO A MANUAL FIGURE.
+007560*----------------------------------------------------------------
+007570 5000-LOOKUP-CPI.
+007580     MOVE "N" TO WS-CPI-FOUND-SW.
+007590     MOVE WS-PERIOD-YM TO CPI-PERIOD-KEY.
+007600     READ CPI-MASTER
+007610         INVALID KEY
+007620             CONTINUE
+007630         NOT INVALID KEY
+007640             MOVE CPI-INFLATION-RATE TO inf
+007650             MOVE "Y" TO WS-CPI-FOUND-SW
+007660     END-READ.
+007670 5000-EXIT.
+007680     EXIT.
+007690
+007700*----------------------------------------------------------------
+007710* 5500-LOOKUP-FX-RATE - LOOK UP THE DAILY RATE TO NORWEGIAN KRONER
+007720*                  FOR THE HOLDING'S CURRENCY CODE. KR AND NOK ARE
+007730*                  TREATED AS ALREADY BEING KRONER, SO NO LOOKUP
+007740*                  AGAINST FX-RATE-FILE IS NEEDED FOR THOSE.
+007750*----------------------------------------------------------------
+007760 5500-LOOKUP-FX-RATE.
+007770     IF WS-CURRENCY-CODE = "KR " OR WS-CURRENCY-CODE = "NOK"
+007780         MOVE 1.0000 TO WS-FX-RATE
+007790         MOVE "Y" TO WS-FX-FOUND-SW
+007800     ELSE
+007810         MOVE WS-CURRENCY-CODE TO FX-CURRENCY-KEY
+007820         READ FX-RATE-FILE
+007830             INVALID KEY
+007840                 MOVE "N" TO WS-FX-FOUND-SW
+007850             NOT INVALID KEY
+007860                 MOVE FX-RATE-TO-KR TO WS-FX-RATE
+007870                 MOVE "Y" TO WS-FX-FOUND-SW
+007880         END-READ
+007890     END-IF.
+007900 5500-EXIT.
+007910     EXIT.
+007920
+007930*----------------------------------------------------------------
+007940* 5600-CONVERT-TO-KR - CONVERT THE ORIGINAL-CURRENCY AMOUNT TO
+007950*                  KRONER USING THE RATE 5500-LOOKUP-FX-RATE
+007960*                  FOUND, KEEPING THE ORIGINAL FIGURE FOR THE
+007970*                  REPORT LINE.
+007980*----------------------------------------------------------------
+007990 5600-CONVERT-TO-KR.
+008000     MOVE inv TO WS-ORIGINAL-INV.
+008010     COMPUTE inv ROUNDED = WS-ORIGINAL-INV * WS-FX-RATE.
+008020 5600-EXIT.
+008030     EXIT.
+008040
+008050*----------------------------------------------------------------
+008060* 4000-VALIDATE-INPUT - EDIT CHECKS ON inv/avk/inf/skatt SO A BAD
+008070*                      VALUE IS REJECTED HERE INSTEAD OF ABENDING
+008080*                      COMPUTE REA / COMPUTE PRO LATER ON. EACH
+008090*                      FIELD'S CHECK IS ITS OWN PARAGRAPH SO
+008100*                      3500-PROJECTION-MODE CAN VALIDATE inv,
+008110*                      skatt AND WS-PROJECTION-YEARS AS SOON AS
+008120*                      EACH IS KEYED, BEFORE avk/inf ARE KNOWN.
+008130*----------------------------------------------------------------
+008140 4000-VALIDATE-INPUT.
+008150     MOVE "Y" TO WS-VALID-SW.
+008160     PERFORM 4100-VALIDATE-INV THRU 4100-EXIT.
+008170     IF WS-INPUT-VALID
+008180         PERFORM 4200-VALIDATE-AVK THRU 4200-EXIT
+008190     END-IF.
+008200     IF WS-INPUT-VALID
+008210         PERFORM 4300-VALIDATE-INF THRU 4300-EXIT
+008220     END-IF.
+008230     IF WS-INPUT-VALID
+008240         PERFORM 4400-VALIDATE-SKATT THRU 4400-EXIT
+008250     END-IF.
+008260 4000-EXIT.
+008270     EXIT.
+008280
+008290 4100-VALIDATE-INV.
+008300     IF inv NOT NUMERIC
+008310         MOVE "N" TO WS-VALID-SW
+008320         MOVE "UGYLDIG INVESTERING - MA VERE NUMERISK" TO
+008330             WS-ERROR-MSG
+008340     ELSE
+008350     IF inv NOT > ZERO
+008360         MOVE "N" TO WS-VALID-SW
+008370         MOVE "UGYLDIG INVESTERING - MA VERE STORRE ENN NULL" TO
+008380             WS-ERROR-MSG
+008390     END-IF
+008400     END-IF.
+008410 4100-EXIT.
+008420     EXIT.
+008430
+008440 4200-VALIDATE-AVK.
+008450     IF avk NOT NUMERIC
+008460         MOVE "N" TO WS-VALID-SW
+008470         MOVE "UGYLDIG AVKASTNING - MA VERE NUMERISK" TO
+008480             WS-ERROR-MSG
+008490     ELSE
+008500     IF avk < -99.99 OR avk > 99.99
+008510         MOVE "N" TO WS-VALID-SW
+008520         MOVE "UGYLDIG AVKASTNING - UTENFOR -99.99 TIL 99.99" TO
+008530             WS-ERROR-MSG
+008540     END-IF
+008550     END-IF.
+008560 4200-EXIT.
+008570     EXIT.
+008580
+008590 4300-VALIDATE-INF.
+008600     IF inf NOT NUMERIC
+008610         MOVE "N" TO WS-VALID-SW
+008620         MOVE "UGYLDIG INFLASJON - MA VERE NUMERISK" TO
+008630             WS-ERROR-MSG
+008640     ELSE
+008650     IF inf < -99.99 OR inf > 99.99
+008660         MOVE "N" TO WS-VALID-SW
+008670         MOVE "UGYLDIG INFLASJON - UTENFOR -99.99 TIL 99.99" TO
+008680             WS-ERROR-MSG
+008690     END-IF
+008700     END-IF.
+008710 4300-EXIT.
+008720     EXIT.
+008730
+008740 4400-VALIDATE-SKATT.
+008750     IF skatt NOT NUMERIC
+008760         MOVE "N" TO WS-VALID-SW
+008770         MOVE "UGYLDIG SKATTESATS - MA VERE NUMERISK" TO
+008780             WS-ERROR-MSG
+008790     ELSE
+008800     IF skatt < ZERO OR skatt > 99.99
+008810         MOVE "N" TO WS-VALID-SW
+008820         MOVE "UGYLDIG SKATTESATS - UTENFOR 0 TIL 99.99" TO
+008830             WS-ERROR-MSG
+008840     END-IF
+008850     END-IF.
+008860 4400-EXIT.
+008870     EXIT.
+008880
+008890 4500-VALIDATE-YEARS.
+008900     IF WS-PROJECTION-YEARS NOT NUMERIC
+008910         MOVE "N" TO WS-VALID-SW
+008920         MOVE "UGYLDIG ANTALL AR - MA VERE NUMERISK" TO
+008930             WS-ERROR-MSG
+008940     ELSE
+008950     IF WS-PROJECTION-YEARS < 1 OR WS-PROJECTION-YEARS > 30
+008960         MOVE "N" TO WS-VALID-SW
+008970         MOVE "UGYLDIG ANTALL AR - MA VERE 1 TIL 30" TO
+008980             WS-ERROR-MSG
+008990     END-IF
+009000     END-IF.
+009010 4500-EXIT.
+009020     EXIT.
+009030
+009040*----------------------------------------------------------------
+009050* 6000-WRITE-REPORT-HEADER - REPORT HEADING WITH RUN DATE AND
+009060*                           OPERATOR ID, WRITTEN ONCE PER RUN.
+009070*----------------------------------------------------------------
+009080 6000-WRITE-REPORT-HEADER.
+009090     MOVE SPACES TO PRINT-RECORD.
+009100     MOVE "REALAVKASTNINGSRAPPORT" TO PRINT-RECORD.
+009110     WRITE PRINT-RECORD.
+009120     MOVE SPACES TO PRINT-RECORD.
+009130     STRING "KJOREDATO: " WS-RUN-DATE-EDITED
+009140         "   BRUKERID: " WS-OPERATOR-ID
+009150         DELIMITED BY SIZE INTO PRINT-RECORD.
+009160     WRITE PRINT-RECORD.
+009170     MOVE SPACES TO PRINT-RECORD.
+009180     WRITE PRINT-RECORD.
+009190 6000-EXIT.
+009200     EXIT.
+009210
+009220*----------------------------------------------------------------
+009230* 6100-WRITE-REPORT-DETAIL - ONE DETAIL LINE PER INVESTMENT. WHERE
+009240*                  THE HOLDING WAS ENTERED IN A FOREIGN CURRENCY,
+009250*                  THE ORIGINAL AMOUNT AND THE RATE USED TO
+009260*                  CONVERT IT TO KRONER ARE NOTED ON THE LINE.
+009270*----------------------------------------------------------------
+009280 6100-WRITE-REPORT-DETAIL.
+009290     MOVE SPACES TO PRINT-RECORD.
+009300     MOVE WS-ORIGINAL-INV TO WS-ORIGINAL-INV-EDITED.
+009310     MOVE WS-FX-RATE TO WS-FX-RATE-EDITED.
+009320     IF WS-CURRENCY-CODE = "KR " OR WS-CURRENCY-CODE = "NOK"
+009330         STRING WS-ACCOUNT-ID "  REALAVKASTNING: " rea-edited
+009340             "KR, " pro-edited "%"
+009350             DELIMITED BY SIZE INTO PRINT-RECORD
+009360     ELSE
+009370         STRING WS-ACCOUNT-ID "  " WS-ORIGINAL-INV-EDITED " "
+009380             WS-CURRENCY-CODE " @ " WS-FX-RATE-EDITED
+009390             "  REALAVKASTNING: " rea-edited "KR, " pro-edited "%"
+009400             DELIMITED BY SIZE INTO PRINT-RECORD
+009410     END-IF.
+009420     WRITE PRINT-RECORD.
+009430     MOVE SPACES TO PRINT-RECORD.
+009440     STRING "     NOMINELL: " WS-NOMINAL-RETURN-EDITED "KR"
+009450         "  INFLASJONSTAP: " WS-INFLATION-DRAG-EDITED "KR"
+009460         DELIMITED BY SIZE INTO PRINT-RECORD.
+009470     WRITE PRINT-RECORD.
+009480     MOVE SPACES TO PRINT-RECORD.
+009490     STRING "     SKATT: " WS-TAX-EFFECT-EDITED "KR"
+009500         "  NETTO REALAVKASTNING: " WS-NET-REAL-RETURN-EDITED "KR"
+009510         DELIMITED BY SIZE INTO PRINT-RECORD.
+009520     WRITE PRINT-RECORD.
+009530 6100-EXIT.
+009540     EXIT.
+009550
+009560*----------------------------------------------------------------
+009570* 6500-WRITE-GL-EXTRACT - ONE FIXED-WIDTH RECORD PER CALCULATION
+009580*                  FOR THE GENERAL LEDGER IMPORT JOB, WRITTEN
+009590*                  ALONGSIDE THE PRINTED REPORT DETAIL LINE.
+009600*                  WS-GL-SEQ-NUM IS THE PROJECTION YEAR WHEN
+009610*                  CALLED FROM 3700-COMPUTE-PROJECTION-YEAR, AND
+009620*                  ZERO OTHERWISE, SO ROWS POSTED FOR THE SAME
+009630*                  ACCOUNT AND RUN DATE CAN STILL BE TOLD APART.
+009640*----------------------------------------------------------------
+009650 6500-WRITE-GL-EXTRACT.
+009660     MOVE SPACES TO GL-EXTRACT-RECORD.
+009670     MOVE WS-ACCOUNT-ID TO GLX-ACCOUNT-ID.
+009680     MOVE rea TO GLX-REA.
+009690     MOVE pro TO GLX-PRO.
+009700     MOVE WS-RUN-DATE TO GLX-RUN-DATE.
+009710     MOVE WS-GL-SEQ-NUM TO GLX-SEQ-NUM.
+009720     WRITE GL-EXTRACT-RECORD.
+009730 6500-EXIT.
+009740     EXIT.
+009750
+009760*----------------------------------------------------------------
+009770* 6200-WRITE-REPORT-ERROR - NOTE A REJECTED RECORD ON THE REPORT
+009780*                          SO A BATCH REJECT IS NOT SILENT.
+009790*----------------------------------------------------------------
+009800 6200-WRITE-REPORT-ERROR.
+009810     MOVE SPACES TO PRINT-RECORD.
+009820     STRING WS-ACCOUNT-ID "  AVVIST - " WS-ERROR-MSG
+009830         DELIMITED BY SIZE INTO PRINT-RECORD.
+009840     WRITE PRINT-RECORD.
+009850 6200-EXIT.
+009860     EXIT.
+009870
+009880*----------------------------------------------------------------
+009890* 7000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO THE AUDIT-FILE FOR
+009900*                  EVERY CALCULATION THAT COMPLETES, SO THE CLIENT
+009910*                  CAN RECONCILE A RUN AFTER THE FACT.
+009920*----------------------------------------------------------------
+009930 7000-WRITE-AUDIT-RECORD.
+009940     MOVE SPACES TO AUDIT-RECORD.
+009950     ACCEPT WS-AUDIT-TIME FROM TIME.
+009960     MOVE WS-RUN-DATE TO AUD-DATE.
+009970     MOVE WS-AUDIT-TIME TO AUD-TIME.
+009980     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+009990     MOVE WS-ACCOUNT-ID TO AUD-ACCOUNT-ID.
+010000     MOVE inv TO AUD-INV.
+010010     MOVE avk TO AUD-AVK.
+010020     MOVE inf TO AUD-INF.
+010030     MOVE rea TO AUD-REA.
+010040     MOVE pro TO AUD-PRO.
+010050     MOVE WS-CURRENCY-CODE TO AUD-CURRENCY-CODE.
+010060     MOVE WS-ORIGINAL-INV TO AUD-ORIGINAL-INV.
+010070     WRITE AUDIT-RECORD.
+010080 7000-EXIT.
+010090     EXIT.
+010100
+010110*----------------------------------------------------------------
+010120* 9990-ABORT-ON-OPEN-ERROR - A FILE NEEDED FOR THE RUN COULD NOT
+010130*                  BE OPENED. WS-ERROR-MSG IS SET BY THE CALLER
+010140*                  BEFORE THIS IS PERFORMED. THERE IS NOTHING TO
+010150*                  SALVAGE FROM A RUN MISSING ONE OF ITS FILES,
+010160*                  SO THE JOB STOPS RATHER THAN CARRYING ON.
+010170*----------------------------------------------------------------
+010180 9990-ABORT-ON-OPEN-ERROR.
+010190     DISPLAY "FATAL: " WS-ERROR-MSG.
+010200     STOP RUN.
+010210 9990-EXIT.
+010220     EXIT.
+010230
+010240 9999-TERMINATE.
+010250     CLOSE PRINT-FILE.
+010260     CLOSE CPI-MASTER.
+010270     CLOSE FX-RATE-FILE.
+010280     CLOSE AUDIT-FILE.
+010290     CLOSE GL-EXTRACT-FILE.
+010300     STOP RUN.
+010310 9999-EXIT.
+010320     EXIT.
