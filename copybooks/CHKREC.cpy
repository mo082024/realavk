@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *  CHKREC   -  CHECKPOINT-FILE RECORD LAYOUT                *
+      *             LAST ACCOUNT ID SUCCESSFULLY PROCESSED BY THE *
+      *             OVERNIGHT BATCH RUN, SO A RESTART CAN SKIP     *
+      *             PAST WORK ALREADY DONE INSTEAD OF REPEATING IT.*
+      *             CHK-RECORD-COUNT IS THE NUMBER OF PORTFOLIO-   *
+      *             FILE RECORDS SAFE TO SKIP ON RESTART - THE     *
+      *             RESTART SKIPS BY POSITION, NOT BY COMPARING    *
+      *             ACCOUNT ID VALUES, SO NO SORT ORDER IS ASSUMED *
+      *             OF PORTFOLIO-FILE. THE COUNT NEVER RUNS PAST AN*
+      *             AVVIST RECORD NOT YET RETRIED THIS RUN, SO THAT*
+      *             RECORD IS ALWAYS REPROCESSED ON THE NEXT RESTART*
+      *             INSTEAD OF BEING SKIPPED ALONG WITH EVERYTHING *
+      *             SUCCESSFULLY DONE AROUND IT.                   *
+      *-----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-ACCOUNT-ID      PIC X(10).
+           05  CHK-RECORD-COUNT         PIC 9(08).
+           05  FILLER                   PIC X(02).
